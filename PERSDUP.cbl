@@ -0,0 +1,139 @@
+       identification division.
+       program-id. PERSDUP.
+       date-written. Aout 2026.
+       author. Jeremy.
+
+       environment division.
+       input-output section.
+       file-control.
+           select persmast assign to "PERSMAST"
+               organization is indexed
+               access mode is sequential
+               record key is pm-cle
+               file status is ws-persmast-status.
+           select fic-tri assign to "PERSDUP.SRT".
+           select persexc assign to "PERSDUP.LST"
+               organization is line sequential
+               file status is ws-persexc-status.
+
+       data division.
+       file section.
+       fd  persmast.
+           copy PERSREC.
+       sd  fic-tri.
+           01 tri-enr.
+               2 tri-nom pic x(30).
+               2 tri-prenom pic x(30).
+               2 tri-adresse.
+                   3 tri-numero pic 9(3).
+                   3 tri-rue pic x(30).
+                   3 tri-codepostal pic 9(5).
+                   3 tri-ville pic x(30).
+       fd  persexc.
+           01 ligne-exception pic x(90).
+
+       working-storage section.
+           1 ws-persmast-status pic x(2).
+               88 ws-persmast-ok value "00".
+               88 ws-persmast-fin value "10".
+           1 ws-persexc-status pic x(2).
+               88 ws-persexc-ok value "00".
+
+           1 ws-precedent.
+               2 prec-nom pic x(30) value spaces.
+               2 prec-prenom pic x(30) value spaces.
+               2 prec-adresse.
+                   3 prec-numero pic 9(3).
+                   3 prec-rue pic x(30).
+                   3 prec-codepostal pic 9(5).
+                   3 prec-ville pic x(30).
+           1 ws-premier-enr pic x(1) value "O".
+               88 ws-1er-enr value "O".
+           1 ws-fin-tri pic x(1) value "N".
+               88 ws-tri-termine value "O".
+           1 ws-nb-doublons pic 9(5) value zero.
+
+           1 ligne-titre pic x(90) value
+               "Personnes potentiellement en double (meme nom/prenom)".
+           1 ligne-detail-exc.
+               2 filler pic x(1) value space.
+               2 x-nom pic x(30).
+               2 filler pic x(1) value space.
+               2 x-prenom pic x(30).
+               2 filler pic x(1) value space.
+               2 x-motif pic x(25).
+           1 ligne-total-exc.
+               2 filler pic x(20) value "Doublons trouves :".
+               2 x-total pic zzzz9.
+               2 filler pic x(60) value spaces.
+
+       procedure division.
+       p-principal.
+           sort fic-tri
+               on ascending key tri-nom tri-prenom tri-codepostal
+               input procedure p-alimenter-tri
+               output procedure p-detecter-doublons.
+           stop run.
+
+       p-alimenter-tri.
+           open input persmast.
+           if not ws-persmast-ok
+               open output persmast
+               close persmast
+               open input persmast
+           end-if.
+           perform until ws-persmast-fin
+               read persmast next record
+                   at end set ws-persmast-fin to true
+               end-read
+               if not ws-persmast-fin
+                   move pm-nom of persmast-record to tri-nom
+                   move pm-prenom of persmast-record to tri-prenom
+                   move pm-adresse of persmast-record to tri-adresse
+                   release tri-enr
+               end-if
+           end-perform.
+           close persmast.
+
+       p-detecter-doublons.
+           open output persexc.
+           move ligne-titre to ligne-exception.
+           write ligne-exception.
+           move spaces to ligne-exception.
+           write ligne-exception.
+           set ws-1er-enr to true.
+           perform until ws-tri-termine
+               return fic-tri
+                   at end set ws-tri-termine to true
+               end-return
+               if not ws-tri-termine
+                   perform p-comparer-au-precedent
+                   move tri-nom to prec-nom
+                   move tri-prenom to prec-prenom
+                   move tri-adresse to prec-adresse
+                   move "N" to ws-premier-enr
+               end-if
+           end-perform.
+           move ws-nb-doublons to x-total.
+           move ligne-total-exc to ligne-exception.
+           write ligne-exception.
+           close persexc.
+
+       p-comparer-au-precedent.
+           if not ws-1er-enr
+                   and tri-nom = prec-nom
+                   and tri-prenom = prec-prenom
+                   and (tri-adresse = prec-adresse
+                       or tri-rue = spaces or tri-ville = spaces
+                       or prec-rue = spaces or prec-ville = spaces)
+               move tri-nom to x-nom
+               move tri-prenom to x-prenom
+               if tri-adresse = prec-adresse
+                   move "adresse identique" to x-motif
+               else
+                   move "adresse incomplete" to x-motif
+               end-if
+               move ligne-detail-exc to ligne-exception
+               write ligne-exception
+               add 1 to ws-nb-doublons
+           end-if.
