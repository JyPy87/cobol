@@ -2,8 +2,29 @@
        program-id. PROG.
        date-written. Avril 2022.
        author. Jeremy.
-      
+
+       environment division.
+       configuration section.
+       special-names.
+           crt status is ws-crt-status.
+       input-output section.
+       file-control.
+           select persmast assign to "PERSMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is pm-cle
+               file status is ws-persmast-status.
+           select persaud assign to "PERSAUD.DAT"
+               organization is sequential
+               file status is ws-persaud-status.
+
        data division.
+       file section.
+       fd  persmast.
+           copy PERSREC.
+       fd  persaud.
+           copy PERSAUD.
+
        working-storage section.
            1 personne.
                2 nom pic x(30).
@@ -13,27 +34,511 @@
                    3 rue pic x(30).
                    3 codepostal pic 9(5).
                    3 ville pic x(30).
-       
+
+           1 ws-ancien.
+               2 ancien-nom pic x(30).
+               2 ancien-prenom pic x(30).
+               2 ancien-adresse.
+                   3 ancien-numero pic 9(3).
+                   3 ancien-rue pic x(30).
+                   3 ancien-codepostal pic 9(5).
+                   3 ancien-ville pic x(30).
+           1 ws-ancien-existe pic x(1) value "N".
+               88 ws-ancien-ok value "O".
+
+           1 ws-fichiers.
+               2 ws-persmast-status pic x(2).
+                   88 ws-persmast-ok value "00".
+                   88 ws-persmast-non-trouve value "23" "10".
+                   88 ws-persmast-duplique value "22".
+               2 ws-persaud-status pic x(2).
+                   88 ws-persaud-ok value "00".
+
+           1 ws-operateur pic x(8) value spaces.
+           1 ws-audit-action pic x(1) value spaces.
+           1 ws-crt-status pic 9(4) value zero.
+
+           1 ws-controle.
+               2 ws-adresse-etat pic x(1) value "O".
+                   88 ws-adresse-ok value "O".
+                   88 ws-adresse-ko value "N".
+               2 ws-message pic x(40) value spaces.
+               2 ws-choix pic x(1) value spaces.
+               2 ws-continuer pic x(1) value "O".
+                   88 ws-programme-continue value "O".
+                   88 ws-programme-termine value "N".
+
+           1 ws-recherche.
+               2 ws-recherche-nom pic x(30) value spaces.
+               2 ws-recherche-len pic 99 value zero.
+               2 ws-nb-trouves pic 9(2) value zero.
+               2 ws-selection pic 99 value zero.
+               2 ws-idx pic 99 value zero.
+               2 ws-fin-recherche pic x(1) value "N".
+                   88 ws-recherche-terminee value "O".
+
+           1 ws-liste-cles occurs 10 times.
+               2 ws-liste-nom pic x(30).
+               2 ws-liste-prenom pic x(30).
+
+           1 ws-liste-sauvee occurs 10 times.
+               2 ws-sauve-nom pic x(30).
+               2 ws-sauve-prenom pic x(30).
+           1 ws-nb-trouves-sauve pic 9(2) value zero.
+
        screen section.
-           
+
            1 a-plg-titre.
                2 blank screen.
-               2 line 3 col 15 value "Bienvenue".           
-           
+               2 line 3 col 15 value "Bienvenue".
+
+           1 s-plg-operateur.
+               2 line 6 col 8 value "Identifiant operateur : ".
+               2 col 33 pic x(8) to ws-operateur required.
+
+           1 a-plg-menu.
+               2 blank screen.
+               2 line 3 col 10 value "Gestion des personnes".
+               2 line 5 col 10 value "A - Ajouter une personne".
+               2 line 6 col 10 value "L - Lister les personnes".
+               2 line 7 col 10 value "R - Rechercher une personne".
+               2 line 8 col 10 value "S - Supprimer une personne".
+               2 line 9 col 10 value "X - Quitter".
+               2 line 11 col 10 value "Votre choix : ".
+               2 col 25 pic x(1) to ws-choix required.
+
            1 s-plg-nom.
                2 line 5 col 8 value "Nom : ".
                2 pic x(30) to nom required.
-           
+
+           1 s-plg-prenom.
+               2 line 6 col 8 value "Prenom : ".
+               2 pic x(30) to prenom required.
+
+           1 s-plg-adresse.
+               2 line 8 col 8 value "Numero : ".
+               2 col 20 pic 999 to numero.
+               2 line 9 col 8 value "Rue : ".
+               2 col 20 pic x(30) to rue.
+               2 line 10 col 8 value "Code postal : ".
+               2 col 20 pic 99999 to codepostal.
+               2 line 11 col 8 value "Ville : ".
+               2 col 20 pic x(30) to ville.
+               2 line 13 col 8 pic x(40) from ws-message.
+
            1 a-plg-nom.
                2 line 10 col 8 value 'Salut'.
                2 col 15 pic x(30) from nom.
-          
+
+           1 a-plg-detail-personne.
+               2 blank screen.
+               2 line 3 col 8 value "Fiche personne".
+               2 line 5 col 8 value "Nom : ".
+               2 col 20 pic x(30) from nom.
+               2 line 6 col 8 value "Prenom : ".
+               2 col 20 pic x(30) from prenom.
+               2 line 8 col 8 value "Numero : ".
+               2 col 20 pic 999 from numero.
+               2 line 9 col 8 value "Rue : ".
+               2 col 20 pic x(30) from rue.
+               2 line 10 col 8 value "Code postal : ".
+               2 col 20 pic 99999 from codepostal.
+               2 line 11 col 8 value "Ville : ".
+               2 col 20 pic x(30) from ville.
+
+           1 a-plg-confirmation.
+               2 line 15 col 8 pic x(40) from ws-message.
+
+           1 s-plg-recherche.
+               2 line 5 col 8 value "Nom (ou debut du nom) : ".
+               2 col 33 pic x(30) to ws-recherche-nom.
+
+           1 s-plg-nom-suppr.
+               2 line 5 col 8 value "Nom complet (exact) : ".
+               2 col 33 pic x(30) to ws-recherche-nom required.
+
+           1 a-plg-liste.
+               2 blank screen.
+               2 line 3 col 8 value "Resultats de la recherche".
+               2 line 5 col 8 value "No".
+               2 line 5 col 12 value "Nom".
+               2 line 5 col 43 value "Prenom".
+               2 line 6  col 8  pic 99 value 1.
+               2 line 6  col 12 pic x(30) from ws-liste-nom(1).
+               2 line 6  col 43 pic x(30) from ws-liste-prenom(1).
+               2 line 7  col 8  pic 99 value 2.
+               2 line 7  col 12 pic x(30) from ws-liste-nom(2).
+               2 line 7  col 43 pic x(30) from ws-liste-prenom(2).
+               2 line 8  col 8  pic 99 value 3.
+               2 line 8  col 12 pic x(30) from ws-liste-nom(3).
+               2 line 8  col 43 pic x(30) from ws-liste-prenom(3).
+               2 line 9  col 8  pic 99 value 4.
+               2 line 9  col 12 pic x(30) from ws-liste-nom(4).
+               2 line 9  col 43 pic x(30) from ws-liste-prenom(4).
+               2 line 10 col 8  pic 99 value 5.
+               2 line 10 col 12 pic x(30) from ws-liste-nom(5).
+               2 line 10 col 43 pic x(30) from ws-liste-prenom(5).
+               2 line 11 col 8  pic 99 value 6.
+               2 line 11 col 12 pic x(30) from ws-liste-nom(6).
+               2 line 11 col 43 pic x(30) from ws-liste-prenom(6).
+               2 line 12 col 8  pic 99 value 7.
+               2 line 12 col 12 pic x(30) from ws-liste-nom(7).
+               2 line 12 col 43 pic x(30) from ws-liste-prenom(7).
+               2 line 13 col 8  pic 99 value 8.
+               2 line 13 col 12 pic x(30) from ws-liste-nom(8).
+               2 line 13 col 43 pic x(30) from ws-liste-prenom(8).
+               2 line 14 col 8  pic 99 value 9.
+               2 line 14 col 12 pic x(30) from ws-liste-nom(9).
+               2 line 14 col 43 pic x(30) from ws-liste-prenom(9).
+               2 line 15 col 8  pic 99 value 10.
+               2 line 15 col 12 pic x(30) from ws-liste-nom(10).
+               2 line 15 col 43 pic x(30) from ws-liste-prenom(10).
+               2 line 18 col 8 value
+                   "PF7 page precedente - PF8 page suivante - PF3 fin".
+               2 line 19 col 8 value "No de ligne a afficher : ".
+               2 col 34 pic 99 to ws-selection.
+               2 line 20 col 8 pic x(40) from ws-message.
 
        procedure division.
+       p-principal.
            display a-plg-titre.
+           display s-plg-operateur.
+           accept s-plg-operateur.
+           perform until ws-programme-termine
+               display a-plg-menu
+               accept a-plg-menu
+               evaluate true
+                   when ws-choix = "A" or ws-choix = "a"
+                       perform p-ajouter
+                   when ws-choix = "R" or ws-choix = "r"
+                       perform p-rechercher
+                   when ws-choix = "S" or ws-choix = "s"
+                       perform p-supprimer
+                   when ws-choix = "L" or ws-choix = "l"
+                       call "PERSLIST"
+                       move "Listing termine (voir PERSLIST.LST)."
+                           to ws-message
+                       display a-plg-confirmation
+                   when ws-choix = "X" or ws-choix = "x"
+                       set ws-programme-termine to true
+                   when other
+                       move "Choix invalide" to ws-message
+                       display a-plg-confirmation
+               end-evaluate
+           end-perform.
+           stop run.
+
+       p-ajouter.
+           move spaces to personne.
+           move zero to numero.
+           move zero to codepostal.
            display s-plg-nom.
            accept s-plg-nom.
+           display s-plg-prenom.
+           accept s-plg-prenom.
+           set ws-adresse-ko to true.
+           move spaces to ws-message.
+           perform until ws-adresse-ok
+               display s-plg-adresse
+               accept s-plg-adresse
+               perform p-controler-adresse
+           end-perform.
+           perform p-ecrire-persmast.
            display a-plg-nom.
-           stop run.
-        
 
+       p-controler-adresse.
+           set ws-adresse-ok to true.
+           if numero = zero
+               set ws-adresse-ko to true
+               move "Numero invalide" to ws-message
+           else if codepostal < 1000
+               set ws-adresse-ko to true
+               move "Code postal invalide" to ws-message
+           else if rue = spaces
+               set ws-adresse-ko to true
+               move "Rue obligatoire" to ws-message
+           else if ville = spaces
+               set ws-adresse-ko to true
+               move "Ville obligatoire" to ws-message
+           end-if.
+
+       p-ecrire-persmast.
+           open i-o persmast.
+           if not ws-persmast-ok
+               open output persmast
+               close persmast
+               open i-o persmast
+           end-if.
+           move nom to pm-nom of persmast-record.
+           move prenom to pm-prenom of persmast-record.
+           move "N" to ws-ancien-existe.
+           read persmast
+               invalid key
+                   continue
+               not invalid key
+                   move persmast-record to ws-ancien
+                   set ws-ancien-ok to true
+           end-read.
+           move numero to pm-numero of persmast-record.
+           move rue to pm-rue of persmast-record.
+           move codepostal to pm-codepostal of persmast-record.
+           move ville to pm-ville of persmast-record.
+           if ws-ancien-ok
+               rewrite persmast-record
+                   invalid key move "Erreur mise a jour" to ws-message
+               end-rewrite
+               move "C" to ws-audit-action
+           else
+               write persmast-record
+                   invalid key move "Erreur creation" to ws-message
+               end-write
+               move "A" to ws-audit-action
+           end-if.
+           perform p-tracer-audit.
+           close persmast.
+
+       p-tracer-audit.
+           open extend persaud.
+           if not ws-persaud-ok
+               open output persaud
+               close persaud
+               open extend persaud
+           end-if.
+           accept aud-date from date yyyymmdd.
+           accept aud-heure from time.
+           move ws-operateur to aud-operateur.
+           move ws-audit-action to aud-action.
+           if ws-ancien-ok
+               move ancien-nom to av-nom
+               move ancien-prenom to av-prenom
+               move ancien-adresse to av-adresse
+           else
+               move spaces to aud-avant
+           end-if.
+           if aud-suppr
+               move spaces to aud-apres
+           else
+               move pm-nom of persmast-record to ap-nom
+               move pm-prenom of persmast-record to ap-prenom
+               move pm-adresse of persmast-record to ap-adresse
+           end-if.
+           write persaud-enr.
+           close persaud.
+
+       p-rechercher.
+           move spaces to ws-recherche-nom.
+           display s-plg-recherche.
+           accept s-plg-recherche.
+           compute ws-recherche-len =
+               function length(function trim(ws-recherche-nom)).
+           if ws-recherche-len = zero
+               move 30 to ws-recherche-len
+           end-if.
+           move "N" to ws-fin-recherche.
+           move spaces to ws-message.
+           perform p-charger-page.
+           perform until ws-recherche-terminee
+               display a-plg-liste
+               move zero to ws-selection
+               move zero to ws-crt-status
+               accept a-plg-liste
+               evaluate ws-crt-status
+                   when 1007
+                       perform p-page-precedente
+                   when 1008
+                       perform p-page-suivante
+                   when 1003
+                       set ws-recherche-terminee to true
+                   when other
+                       if ws-selection > zero
+                               and ws-selection <= ws-nb-trouves
+                           perform p-afficher-selection
+                           set ws-recherche-terminee to true
+                       end-if
+               end-evaluate
+           end-perform.
+
+       p-charger-page.
+           move zero to ws-nb-trouves.
+           open input persmast.
+           if not ws-persmast-ok
+               open output persmast
+               close persmast
+               open input persmast
+           end-if.
+           move ws-recherche-nom to pm-nom of persmast-record.
+           move spaces to pm-prenom of persmast-record.
+           start persmast key is not less than pm-cle
+               invalid key set ws-persmast-non-trouve to true
+           end-start.
+           perform p-remplir-liste.
+           close persmast.
+           perform p-vider-fin-liste.
+
+       p-page-suivante.
+           if ws-nb-trouves = zero
+               exit paragraph
+           end-if.
+           perform p-sauvegarder-liste.
+           open input persmast.
+           move ws-liste-nom(ws-nb-trouves)
+               to pm-nom of persmast-record.
+           move ws-liste-prenom(ws-nb-trouves)
+               to pm-prenom of persmast-record.
+           start persmast key is greater than pm-cle
+               invalid key set ws-persmast-non-trouve to true
+           end-start.
+           move zero to ws-nb-trouves.
+           perform p-remplir-liste.
+           close persmast.
+           if ws-nb-trouves = zero
+               perform p-restaurer-liste
+               move "Fin de liste - pas de page suivante."
+                   to ws-message
+           else
+               perform p-vider-fin-liste
+               move spaces to ws-message
+           end-if.
+
+       p-page-precedente.
+           if ws-nb-trouves = zero
+               exit paragraph
+           end-if.
+           perform p-sauvegarder-liste.
+           open input persmast.
+           move ws-liste-nom(1) to pm-nom of persmast-record.
+           move ws-liste-prenom(1) to pm-prenom of persmast-record.
+           start persmast key is less than pm-cle
+               invalid key set ws-persmast-non-trouve to true
+           end-start.
+           move zero to ws-nb-trouves.
+           perform until ws-persmast-non-trouve
+                   or ws-nb-trouves = 10
+               read persmast previous record
+                   at end set ws-persmast-non-trouve to true
+               end-read
+               if not ws-persmast-non-trouve
+                   if pm-nom of persmast-record(1:ws-recherche-len)
+                           = ws-recherche-nom(1:ws-recherche-len)
+                       add 1 to ws-nb-trouves
+                       move pm-nom of persmast-record
+                           to ws-liste-nom(11 - ws-nb-trouves)
+                       move pm-prenom of persmast-record
+                           to ws-liste-prenom(11 - ws-nb-trouves)
+                   else
+                       set ws-persmast-non-trouve to true
+                   end-if
+               end-if
+           end-perform.
+           close persmast.
+           if ws-nb-trouves = zero
+               perform p-restaurer-liste
+               move "Debut de liste - pas de page precedente."
+                   to ws-message
+           else
+               perform p-tasser-liste
+               perform p-vider-fin-liste
+               move spaces to ws-message
+           end-if.
+
+       p-sauvegarder-liste.
+           perform varying ws-idx from 1 by 1 until ws-idx > 10
+               move ws-liste-nom(ws-idx) to ws-sauve-nom(ws-idx)
+               move ws-liste-prenom(ws-idx) to ws-sauve-prenom(ws-idx)
+           end-perform.
+           move ws-nb-trouves to ws-nb-trouves-sauve.
+
+       p-restaurer-liste.
+           perform varying ws-idx from 1 by 1 until ws-idx > 10
+               move ws-sauve-nom(ws-idx) to ws-liste-nom(ws-idx)
+               move ws-sauve-prenom(ws-idx) to ws-liste-prenom(ws-idx)
+           end-perform.
+           move ws-nb-trouves-sauve to ws-nb-trouves.
+
+       p-vider-fin-liste.
+           compute ws-idx = ws-nb-trouves + 1.
+           perform until ws-idx > 10
+               move spaces to ws-liste-nom(ws-idx)
+               move spaces to ws-liste-prenom(ws-idx)
+               add 1 to ws-idx
+           end-perform.
+
+       p-tasser-liste.
+           compute ws-idx = 11 - ws-nb-trouves.
+           perform varying ws-selection from 1 by 1
+                   until ws-selection > ws-nb-trouves
+               move ws-liste-nom(ws-idx) to ws-liste-nom(ws-selection)
+               move ws-liste-prenom(ws-idx)
+                   to ws-liste-prenom(ws-selection)
+               add 1 to ws-idx
+           end-perform.
+           move zero to ws-selection.
+
+       p-remplir-liste.
+           perform until ws-persmast-non-trouve
+                   or ws-nb-trouves = 10
+               read persmast next record
+                   at end set ws-persmast-non-trouve to true
+               end-read
+               if not ws-persmast-non-trouve
+                   if pm-nom of persmast-record(1:ws-recherche-len)
+                           = ws-recherche-nom(1:ws-recherche-len)
+                       add 1 to ws-nb-trouves
+                       move pm-nom of persmast-record
+                           to ws-liste-nom(ws-nb-trouves)
+                       move pm-prenom of persmast-record
+                           to ws-liste-prenom(ws-nb-trouves)
+                   else
+                       set ws-persmast-non-trouve to true
+                   end-if
+               end-if
+           end-perform.
+
+       p-afficher-selection.
+           open input persmast.
+           move ws-liste-nom(ws-selection) to pm-nom of persmast-record.
+           move ws-liste-prenom(ws-selection)
+               to pm-prenom of persmast-record.
+           read persmast
+               invalid key
+                   move "Personne introuvable" to ws-message
+                   display a-plg-confirmation
+           end-read.
+           if ws-persmast-ok
+               move pm-nom of persmast-record to nom
+               move pm-prenom of persmast-record to prenom
+               move pm-adresse of persmast-record to adresse
+               display a-plg-detail-personne
+           end-if.
+           close persmast.
+
+       p-supprimer.
+           move spaces to ws-recherche-nom.
+           display s-plg-nom-suppr.
+           accept s-plg-nom-suppr.
+           move ws-recherche-nom to nom.
+           move spaces to prenom.
+           display s-plg-prenom.
+           accept s-plg-prenom.
+           open i-o persmast.
+           if not ws-persmast-ok
+               open output persmast
+               close persmast
+               open i-o persmast
+           end-if.
+           move ws-recherche-nom to pm-nom of persmast-record.
+           move prenom to pm-prenom of persmast-record.
+           read persmast
+               invalid key
+                   move "Personne introuvable" to ws-message
+           end-read.
+           if ws-persmast-ok
+               move persmast-record to ws-ancien
+               set ws-ancien-ok to true
+               move "D" to ws-audit-action
+               delete persmast record
+               perform p-tracer-audit
+               move "Personne supprimee" to ws-message
+           end-if.
+           display a-plg-confirmation.
+           close persmast.
