@@ -0,0 +1,198 @@
+       identification division.
+       program-id. PERSLIST is initial program.
+       date-written. Aout 2026.
+       author. Jeremy.
+
+       environment division.
+       input-output section.
+       file-control.
+           select persmast assign to "PERSMAST"
+               organization is indexed
+               access mode is sequential
+               record key is pm-cle
+               file status is ws-persmast-status.
+           select fic-tri assign to "PERSLIST.SRT".
+           select persrpt assign to "PERSLIST.LST"
+               organization is line sequential
+               file status is ws-persrpt-status.
+
+       data division.
+       file section.
+       fd  persmast.
+           copy PERSREC.
+       sd  fic-tri.
+           01 tri-enr.
+               2 tri-ville pic x(30).
+               2 tri-nom pic x(30).
+               2 tri-prenom pic x(30).
+               2 tri-adresse.
+                   3 tri-numero pic 9(3).
+                   3 tri-rue pic x(30).
+                   3 tri-codepostal pic 9(5).
+       fd  persrpt.
+           01 ligne-rapport pic x(133).
+
+       working-storage section.
+           1 ws-persmast-status pic x(2).
+               88 ws-persmast-ok value "00".
+               88 ws-persmast-fin value "10".
+           1 ws-persrpt-status pic x(2).
+               88 ws-persrpt-ok value "00".
+           1 ws-fin-tri pic x(1) value "N".
+               88 ws-tri-termine value "O".
+
+           1 ws-compteurs.
+               2 ws-nb-page pic 9(4) value zero.
+               2 ws-nb-ligne pic 99 value 60.
+               2 ws-nb-ville pic 9(5) value zero.
+               2 ws-nb-total pic 9(7) value zero.
+               2 ws-ville-courante pic x(30) value spaces.
+               2 ws-premiere-fois pic x(1) value "O".
+                   88 ws-1ere-ligne value "O".
+                   88 ws-pas-1ere-ligne value "N".
+
+           1 ligne-entete-1.
+               2 filler pic x(1) value spaces.
+               2 filler pic x(20) value "PERSLIST - LISTE".
+               2 filler pic x(10) value "PAGE".
+               2 e1-page pic zzz9.
+               2 filler pic x(44) value spaces.
+           1 ligne-entete-2.
+               2 filler pic x(6) value "NOM".
+               2 filler pic x(25) value spaces.
+               2 filler pic x(7) value "PRENOM".
+               2 filler pic x(24) value spaces.
+               2 filler pic x(3) value "NUM".
+               2 filler pic x(1) value spaces.
+               2 filler pic x(3) value "RUE".
+               2 filler pic x(28) value spaces.
+               2 filler pic x(2) value "CP".
+               2 filler pic x(4) value spaces.
+               2 filler pic x(5) value "VILLE".
+               2 filler pic x(25) value spaces.
+           1 ligne-detail.
+               2 d-nom pic x(30).
+               2 filler pic x(1) value space.
+               2 d-prenom pic x(30).
+               2 filler pic x(1) value space.
+               2 d-numero pic zz9.
+               2 filler pic x(1) value space.
+               2 d-rue pic x(30).
+               2 filler pic x(1) value space.
+               2 d-codepostal pic 9(5).
+               2 filler pic x(1) value space.
+               2 d-ville pic x(30).
+           1 ligne-rupture.
+               2 filler pic x(10) value "TOTAL POUR".
+               2 r-ville pic x(30).
+               2 filler pic x(3) value ":".
+               2 r-total pic z(4)9.
+               2 filler pic x(30) value spaces.
+           1 ligne-total-general.
+               2 filler pic x(20) value "TOTAL GENERAL :".
+               2 t-total pic z(6)9.
+               2 filler pic x(53) value spaces.
+
+       procedure division.
+       p-principal.
+           open output persrpt.
+           move spaces to ws-ville-courante.
+           set ws-1ere-ligne to true.
+           sort fic-tri
+               on ascending key tri-ville tri-nom tri-prenom
+               input procedure p-alimenter-tri
+               output procedure p-imprimer-tri.
+           perform p-terminer.
+           goback.
+
+       p-alimenter-tri.
+           open input persmast.
+           if not ws-persmast-ok
+               open output persmast
+               close persmast
+               open input persmast
+           end-if.
+           perform until ws-persmast-fin
+               read persmast next record
+                   at end set ws-persmast-fin to true
+               end-read
+               if not ws-persmast-fin
+                   move pm-ville of persmast-record to tri-ville
+                   move pm-nom of persmast-record to tri-nom
+                   move pm-prenom of persmast-record to tri-prenom
+                   move pm-adresse of persmast-record to tri-adresse
+                   release tri-enr
+               end-if
+           end-perform.
+           close persmast.
+
+       p-imprimer-tri.
+           perform until ws-tri-termine
+               return fic-tri
+                   at end set ws-tri-termine to true
+               end-return
+               if not ws-tri-termine
+                   perform p-traiter-enregistrement
+               end-if
+           end-perform.
+
+       p-traiter-enregistrement.
+           if not ws-1ere-ligne
+                   and tri-ville not = ws-ville-courante
+               perform p-rupture-ville
+           end-if.
+           if ws-1ere-ligne
+               move tri-ville to ws-ville-courante
+               set ws-pas-1ere-ligne to true
+           end-if.
+           if ws-nb-ligne >= 55
+               perform p-entete-page
+           end-if.
+           move tri-nom to d-nom.
+           move tri-prenom to d-prenom.
+           move tri-numero to d-numero.
+           move tri-rue to d-rue.
+           move tri-codepostal to d-codepostal.
+           move tri-ville to d-ville.
+           move ligne-detail to ligne-rapport.
+           write ligne-rapport.
+           add 1 to ws-nb-ligne.
+           add 1 to ws-nb-ville.
+           add 1 to ws-nb-total.
+
+       p-rupture-ville.
+           move ws-ville-courante to r-ville.
+           move ws-nb-ville to r-total.
+           move ligne-rupture to ligne-rapport.
+           write ligne-rapport.
+           move spaces to ligne-rapport.
+           write ligne-rapport.
+           add 2 to ws-nb-ligne.
+           move zero to ws-nb-ville.
+           move tri-ville to ws-ville-courante.
+
+       p-entete-page.
+           add 1 to ws-nb-page.
+           if ws-nb-page > 1
+               move spaces to ligne-rapport
+               write ligne-rapport before advancing page
+           end-if.
+           move ws-nb-page to e1-page.
+           move ligne-entete-1 to ligne-rapport.
+           write ligne-rapport.
+           move ligne-entete-2 to ligne-rapport.
+           write ligne-rapport.
+           move spaces to ligne-rapport.
+           write ligne-rapport.
+           move 4 to ws-nb-ligne.
+
+       p-terminer.
+           if ws-1ere-ligne
+               perform p-entete-page
+           else
+               perform p-rupture-ville
+           end-if.
+           move ws-nb-total to t-total.
+           move ligne-total-general to ligne-rapport.
+           write ligne-rapport.
+           close persrpt.
