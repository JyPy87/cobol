@@ -0,0 +1,70 @@
+       identification division.
+       program-id. PERSEXP.
+       date-written. Aout 2026.
+       author. Jeremy.
+
+       environment division.
+       input-output section.
+       file-control.
+           select persmast assign to "PERSMAST"
+               organization is indexed
+               access mode is sequential
+               record key is pm-cle
+               file status is ws-persmast-status.
+           select ficexp assign to "PERSEXP.DAT"
+               organization is line sequential
+               file status is ws-ficexp-status.
+
+       data division.
+       file section.
+       fd  persmast.
+           copy PERSREC.
+       fd  ficexp.
+           copy PERSIF.
+
+       working-storage section.
+           1 ws-persmast-status pic x(2).
+               88 ws-persmast-ok value "00".
+               88 ws-persmast-fin value "10".
+           1 ws-ficexp-status pic x(2).
+               88 ws-ficexp-ok value "00".
+
+           1 ws-nb-enr pic 9(9) value zero.
+
+       procedure division.
+       p-principal.
+           open input persmast.
+           if not ws-persmast-ok
+               open output persmast
+               close persmast
+               open input persmast
+           end-if.
+           open output ficexp.
+           move "H" to if-type.
+           accept if-date from date yyyymmdd.
+           write enr-interface.
+           perform until ws-persmast-fin
+               read persmast next record
+                   at end set ws-persmast-fin to true
+               end-read
+               if not ws-persmast-fin
+                   perform p-ecrire-detail
+               end-if
+           end-perform.
+           move "T" to if-type.
+           move ws-nb-enr to if-nb-enr.
+           write enr-interface.
+           close persmast.
+           close ficexp.
+           stop run.
+
+       p-ecrire-detail.
+           move "D" to if-type.
+           move pm-nom of persmast-record to if-nom.
+           move pm-prenom of persmast-record to if-prenom.
+           move pm-numero of persmast-record to if-numero.
+           move pm-rue of persmast-record to if-rue.
+           move pm-codepostal of persmast-record to if-codepostal.
+           move pm-ville of persmast-record to if-ville.
+           write enr-interface.
+           add 1 to ws-nb-enr.
