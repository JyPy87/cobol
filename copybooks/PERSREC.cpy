@@ -0,0 +1,12 @@
+      *> PERSMAST record layout - shared by every program that reads
+      *> or writes the person master file. keyed on pm-cle
+      *> (nom + prenom together).
+           1 persmast-record.
+               2 pm-cle.
+                   3 pm-nom pic x(30).
+                   3 pm-prenom pic x(30).
+               2 pm-adresse.
+                   3 pm-numero pic 9(3).
+                   3 pm-rue pic x(30).
+                   3 pm-codepostal pic 9(5).
+                   3 pm-ville pic x(30).
