@@ -0,0 +1,27 @@
+      *> audit record - one entry per add/change/delete against
+      *> PERSMAST, carrying a before and after image of the record.
+           1 persaud-enr.
+               2 aud-horodate.
+                   3 aud-date pic 9(8).
+                   3 aud-heure pic 9(6).
+               2 aud-operateur pic x(8).
+               2 aud-action pic x(1).
+                   88 aud-ajout value "A".
+                   88 aud-modif value "C".
+                   88 aud-suppr value "D".
+               2 aud-avant.
+                   3 av-nom pic x(30).
+                   3 av-prenom pic x(30).
+                   3 av-adresse.
+                       4 av-numero pic 9(3).
+                       4 av-rue pic x(30).
+                       4 av-codepostal pic 9(5).
+                       4 av-ville pic x(30).
+               2 aud-apres.
+                   3 ap-nom pic x(30).
+                   3 ap-prenom pic x(30).
+                   3 ap-adresse.
+                       4 ap-numero pic 9(3).
+                       4 ap-rue pic x(30).
+                       4 ap-codepostal pic 9(5).
+                       4 ap-ville pic x(30).
