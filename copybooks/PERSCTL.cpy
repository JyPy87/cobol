@@ -0,0 +1,10 @@
+      *> checkpoint record for PERSLOAD - one record appended every
+      *> CHECKPOINT-INTERVAL input records loaded. restart reads the
+      *> last one written to know how many input records to skip.
+           1 persctl-enr.
+               2 ctl-nb-lus pic 9(9).
+               2 ctl-nb-charges pic 9(9).
+               2 ctl-dernier-nom pic x(30).
+               2 ctl-dernier-prenom pic x(30).
+               2 ctl-date pic 9(8).
+               2 ctl-heure pic 9(6).
