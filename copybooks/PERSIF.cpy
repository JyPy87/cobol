@@ -0,0 +1,22 @@
+      *> fixed-width interface record shared by PERSEXP (mailing
+      *> house extract) and PERSLOAD (bulk load) - header record
+      *> carries the run date, trailer carries the record count.
+           1 enr-interface.
+               2 if-type pic x(1).
+                   88 if-est-entete value "H".
+                   88 if-est-detail value "D".
+                   88 if-est-fin value "T".
+               2 if-corps pic x(128).
+               2 if-entete redefines if-corps.
+                   3 if-date pic 9(8).
+                   3 filler pic x(120).
+               2 if-detail redefines if-corps.
+                   3 if-nom pic x(30).
+                   3 if-prenom pic x(30).
+                   3 if-numero pic 9(3).
+                   3 if-rue pic x(30).
+                   3 if-codepostal pic 9(5).
+                   3 if-ville pic x(30).
+               2 if-fin redefines if-corps.
+                   3 if-nb-enr pic 9(9).
+                   3 filler pic x(119).
