@@ -0,0 +1,220 @@
+       identification division.
+       program-id. PERSLOAD.
+       date-written. Aout 2026.
+       author. Jeremy.
+
+       environment division.
+       input-output section.
+       file-control.
+           select ficin assign to "PERSLOAD.DAT"
+               organization is line sequential
+               file status is ws-ficin-status.
+           select persmast assign to "PERSMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is pm-cle
+               file status is ws-persmast-status.
+           select persctl assign to "PERSLOAD.CKP"
+               organization is line sequential
+               file status is ws-persctl-status.
+           select persaud assign to "PERSAUD.DAT"
+               organization is sequential
+               file status is ws-persaud-status.
+
+       data division.
+       file section.
+       fd  ficin.
+           copy PERSIF.
+       fd  persmast.
+           copy PERSREC.
+       fd  persctl.
+           copy PERSCTL.
+       fd  persaud.
+           copy PERSAUD.
+
+       working-storage section.
+           1 ws-ficin-status pic x(2).
+               88 ws-ficin-ok value "00".
+               88 ws-ficin-fin value "10".
+           1 ws-persmast-status pic x(2).
+               88 ws-persmast-ok value "00".
+           1 ws-persctl-status pic x(2).
+               88 ws-persctl-ok value "00".
+               88 ws-persctl-fin value "10".
+           1 ws-persaud-status pic x(2).
+               88 ws-persaud-ok value "00".
+
+           1 ws-parametre pic x(20) value spaces.
+           1 ws-reprise pic x(1) value "N".
+               88 ws-en-reprise value "O".
+
+           1 ws-compteurs.
+               2 ws-nb-lus pic 9(9) value zero.
+               2 ws-nb-a-sauter pic 9(9) value zero.
+               2 ws-nb-charges pic 9(9) value zero.
+           1 ws-intervalle-checkpoint pic 9(9) value 1000.
+
+           1 ws-checkpoint-sauve.
+               2 ckp-nb-lus pic 9(9) value zero.
+               2 ckp-nb-charges pic 9(9) value zero.
+               2 ckp-dernier-nom pic x(30) value spaces.
+               2 ckp-dernier-prenom pic x(30) value spaces.
+
+           1 ws-ancien.
+               2 ancien-nom pic x(30).
+               2 ancien-prenom pic x(30).
+               2 ancien-adresse.
+                   3 ancien-numero pic 9(3).
+                   3 ancien-rue pic x(30).
+                   3 ancien-codepostal pic 9(5).
+                   3 ancien-ville pic x(30).
+           1 ws-ancien-existe pic x(1) value "N".
+               88 ws-ancien-ok value "O".
+           1 ws-audit-action pic x(1) value spaces.
+           1 ws-operateur pic x(8) value "PERSLOAD".
+
+       procedure division.
+       p-principal.
+           accept ws-parametre from command-line.
+           move function upper-case(ws-parametre) to ws-parametre.
+           if ws-parametre = "RESTART"
+               set ws-en-reprise to true
+               perform p-lire-dernier-checkpoint
+           end-if.
+           perform p-ouvrir-fichiers.
+           if ws-en-reprise
+               perform p-sauter-enregistrements
+           end-if.
+           perform until ws-ficin-fin
+               read ficin
+                   at end set ws-ficin-fin to true
+               end-read
+               if not ws-ficin-fin
+                   add 1 to ws-nb-lus
+                   if if-est-detail
+                       perform p-charger-detail
+                       if function mod(ws-nb-charges,
+                               ws-intervalle-checkpoint) = zero
+                           perform p-ecrire-checkpoint
+                       end-if
+                   end-if
+               end-if
+           end-perform.
+           perform p-ecrire-checkpoint.
+           close ficin.
+           close persmast.
+           close persctl.
+           close persaud.
+           display "PERSLOAD termine - " ws-nb-charges
+               " personnes chargees.".
+           stop run.
+
+       p-ouvrir-fichiers.
+           open input ficin.
+           open i-o persmast.
+           if not ws-persmast-ok
+               open output persmast
+               close persmast
+               open i-o persmast
+           end-if.
+           if ws-en-reprise
+               open extend persctl
+               if not ws-persctl-ok
+                   open output persctl
+                   close persctl
+                   open extend persctl
+               end-if
+           else
+               open output persctl
+           end-if.
+           open extend persaud.
+           if not ws-persaud-ok
+               open output persaud
+               close persaud
+               open extend persaud
+           end-if.
+
+       p-lire-dernier-checkpoint.
+           open input persctl.
+           if ws-persctl-ok
+               perform until ws-persctl-fin
+                   read persctl
+                       at end set ws-persctl-fin to true
+                   end-read
+                   if not ws-persctl-fin
+                       move ctl-nb-lus to ckp-nb-lus
+                       move ctl-nb-charges to ckp-nb-charges
+                       move ctl-dernier-nom to ckp-dernier-nom
+                       move ctl-dernier-prenom to ckp-dernier-prenom
+                   end-if
+               end-perform
+               close persctl
+           end-if.
+           move ckp-nb-lus to ws-nb-a-sauter.
+           move ckp-nb-charges to ws-nb-charges.
+
+       p-sauter-enregistrements.
+           perform until ws-nb-lus >= ws-nb-a-sauter
+                   or ws-ficin-fin
+               read ficin
+                   at end set ws-ficin-fin to true
+               end-read
+               if not ws-ficin-fin
+                   add 1 to ws-nb-lus
+               end-if
+           end-perform.
+
+       p-charger-detail.
+           move if-nom to pm-nom of persmast-record.
+           move if-prenom to pm-prenom of persmast-record.
+           move "N" to ws-ancien-existe.
+           read persmast
+               invalid key
+                   continue
+               not invalid key
+                   move persmast-record to ws-ancien
+                   set ws-ancien-ok to true
+           end-read.
+           move if-numero to pm-numero of persmast-record.
+           move if-rue to pm-rue of persmast-record.
+           move if-codepostal to pm-codepostal of persmast-record.
+           move if-ville to pm-ville of persmast-record.
+           if ws-ancien-ok
+               rewrite persmast-record
+                   invalid key continue
+               end-rewrite
+               move "C" to ws-audit-action
+           else
+               write persmast-record
+                   invalid key continue
+               end-write
+               move "A" to ws-audit-action
+           end-if.
+           perform p-tracer-audit.
+           add 1 to ws-nb-charges.
+
+       p-tracer-audit.
+           accept aud-date from date yyyymmdd.
+           accept aud-heure from time.
+           move ws-operateur to aud-operateur.
+           move ws-audit-action to aud-action.
+           if ws-ancien-ok
+               move ancien-nom to av-nom
+               move ancien-prenom to av-prenom
+               move ancien-adresse to av-adresse
+           else
+               move spaces to aud-avant
+           end-if.
+           move pm-nom of persmast-record to ap-nom.
+           move pm-prenom of persmast-record to ap-prenom.
+           move pm-adresse of persmast-record to ap-adresse.
+           write persaud-enr.
+
+       p-ecrire-checkpoint.
+           move ws-nb-lus to ctl-nb-lus.
+           move ws-nb-charges to ctl-nb-charges.
+           move pm-nom of persmast-record to ctl-dernier-nom.
+           move pm-prenom of persmast-record to ctl-dernier-prenom.
+           accept ctl-date from date yyyymmdd.
+           accept ctl-heure from time.
+           write persctl-enr.
